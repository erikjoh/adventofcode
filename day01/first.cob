@@ -1,28 +1,336 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. AOC0101.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT EXPENSE-FILE ASSIGN TO "EXPENSES.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS EXPENSE-STATUS.
+    SELECT AUDIT-FILE ASSIGN TO "AOC0101.LOG"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS AUDIT-STATUS.
+    SELECT CHECKPOINT-FILE ASSIGN TO "AOC0101.CKP"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS CHECKPOINT-STATUS.
+
 DATA DIVISION.
-    WORKING-STORAGE SECTION.
-    78 N VALUE 200.
+FILE SECTION.
+FD  EXPENSE-FILE.
+01  EXPENSE-RECORD PIC X(4).
+
+FD  AUDIT-FILE.
+01  AUDIT-RECORD PIC X(176).
+
+FD  CHECKPOINT-FILE.
+01  CHECKPOINT-RECORD PIC X(16).
+
+WORKING-STORAGE SECTION.
+    78 MAX-ENTRIES VALUE 5000.
+    78 CHECKPOINT-INTERVAL VALUE 50.
+    01 EXPENSE-STATUS PIC XX.
+    01 AUDIT-STATUS PIC XX.
+    01 CHECKPOINT-STATUS PIC XX.
+    01 CHECKPOINT-LINE PIC X(16) VALUE SPACES.
+    01 CHECKPOINT-HEADER REDEFINES CHECKPOINT-LINE.
+        05 CKPT-RECORD-COUNT PIC 9(6).
+        05 CKPT-ENTRY-COUNT PIC 9(4).
+        05 CKPT-BAD-COUNT PIC 9(6).
+    01 CHECKPOINT-ENTRY REDEFINES CHECKPOINT-LINE.
+        05 CKPT-VALUE PIC 9(4).
+        05 CKPT-ORIG-POS PIC 9(6).
+        05 FILLER PIC X(06).
+    01 CKPT-IDX PIC 9(4) VALUE ZERO.
+    01 SKIP-COUNT PIC 9(6) VALUE ZERO.
+    01 CKPT-QUOTIENT PIC 9(6) VALUE ZERO.
+    01 CKPT-REMAINDER PIC 9(6) VALUE ZERO.
+    01 RUN-DATE PIC 9(8).
+    01 RUN-TIME PIC 9(8).
+    01 PAIR-RESULT PIC X(40) VALUE SPACES.
+    01 TRIPLE-RESULT PIC X(56) VALUE SPACES.
+    01 AUDIT-PAIR-I PIC 9(6) VALUE ZERO.
+    01 AUDIT-PAIR-J PIC 9(6) VALUE ZERO.
+    01 AUDIT-PAIR-ANSWER PIC 9(8) VALUE ZERO.
+    01 AUDIT-TRIPLE-I PIC 9(6) VALUE ZERO.
+    01 AUDIT-TRIPLE-J PIC 9(6) VALUE ZERO.
+    01 AUDIT-TRIPLE-K PIC 9(6) VALUE ZERO.
+    01 AUDIT-TRIPLE-ANSWER PIC 9(12) VALUE ZERO.
+    01 AUDIT-LINE PIC X(176) VALUE SPACES.
     01 INP PIC X(4).
+    01 ENTRY-COUNT PIC 9(4) VALUE ZERO.
     01 ARRAY.
-        05 A PIC 9(4) OCCURS N TIMES.
+        05 ARRAY-ENTRY OCCURS 1 TO MAX-ENTRIES TIMES
+            DEPENDING ON ENTRY-COUNT.
+            10 A PIC 9(4).
+            10 A-ORIG-POS PIC 9(6).
+    01 RECORD-COUNT PIC 9(6) VALUE ZERO.
+    01 BAD-COUNT PIC 9(6) VALUE ZERO.
+    01 TARGET-PARM PIC X(06) JUSTIFIED RIGHT.
+    01 TARGET-SUM PIC 9(6) VALUE 2020.
     01 I PIC 9(4).
-    01 J PIC 9(4).
-    01 ANSWER PIC 9(6).
+    01 LO PIC 9(4).
+    01 HI PIC 9(4).
+    01 PAIR-SUM PIC 9(8).
+    01 TRIPLE-SUM PIC 9(8).
+    01 ANSWER PIC 9(8).
+    01 TRIPLE-ANSWER PIC 9(12).
+    01 EOF-SWITCH PIC X(01) VALUE "N".
+        88 END-OF-EXPENSE-FILE VALUE "Y".
+    01 PAIR-FOUND-SWITCH PIC X(01) VALUE "N".
+        88 PAIR-FOUND VALUE "Y".
+    01 TRIPLE-FOUND-SWITCH PIC X(01) VALUE "N".
+        88 TRIPLE-FOUND VALUE "Y".
 
 PROCEDURE DIVISION.
-    PERFORM VARYING I FROM 1 BY 1 UNTIL I = N
-        ACCEPT INP
-        UNSTRING INP
-           INTO A(I)
-    END-PERFORM.
-    PERFORM VARYING I FROM 1 BY 1 UNTIL I = N
-        PERFORM VARYING J FROM 1 BY 1 UNTIL J = N
-            IF A(I) + A(J) = 2020 THEN
-                MULTIPLY A(I) BY A(J) GIVING ANSWER
-                DISPLAY ANSWER
-                STOP RUN
+    ACCEPT TARGET-PARM FROM COMMAND-LINE
+    IF TARGET-PARM NOT = SPACES
+        INSPECT TARGET-PARM REPLACING LEADING SPACE BY "0"
+        IF TARGET-PARM IS NUMERIC
+            MOVE TARGET-PARM TO TARGET-SUM
+        ELSE
+            DISPLAY "INVALID TARGET SUM PARAMETER, USING DEFAULT 2020"
+        END-IF
+    END-IF
+    DISPLAY "TARGET SUM FOR THIS RUN: " TARGET-SUM.
+    PERFORM LOAD-CHECKPOINT THRU LOAD-CHECKPOINT-EXIT.
+    OPEN INPUT EXPENSE-FILE
+    IF EXPENSE-STATUS NOT = "00"
+        DISPLAY "UNABLE TO OPEN EXPENSES.DAT, STATUS = " EXPENSE-STATUS
+        STOP RUN
+    END-IF
+    PERFORM SKIP-LOADED-RECORDS THRU SKIP-LOADED-RECORDS-EXIT.
+    PERFORM UNTIL END-OF-EXPENSE-FILE OR ENTRY-COUNT = MAX-ENTRIES
+        READ EXPENSE-FILE INTO INP
+            AT END SET END-OF-EXPENSE-FILE TO TRUE
+        END-READ
+        IF NOT END-OF-EXPENSE-FILE
+            ADD 1 TO RECORD-COUNT
+            IF INP IS NUMERIC
+                ADD 1 TO ENTRY-COUNT
+                UNSTRING INP
+                   INTO A(ENTRY-COUNT)
+                MOVE RECORD-COUNT TO A-ORIG-POS(ENTRY-COUNT)
+            ELSE
+                ADD 1 TO BAD-COUNT
+                DISPLAY "INVALID ENTRY AT RECORD " RECORD-COUNT
+                    ": '" INP "' - REJECTED"
             END-IF
+            DIVIDE RECORD-COUNT BY CHECKPOINT-INTERVAL
+                GIVING CKPT-QUOTIENT REMAINDER CKPT-REMAINDER
+            IF CKPT-REMAINDER = ZERO
+                PERFORM SAVE-CHECKPOINT THRU SAVE-CHECKPOINT-EXIT
+            END-IF
+        END-IF
+    END-PERFORM
+    IF NOT END-OF-EXPENSE-FILE AND ENTRY-COUNT = MAX-ENTRIES
+        READ EXPENSE-FILE INTO INP
+            AT END SET END-OF-EXPENSE-FILE TO TRUE
+        END-READ
+    END-IF.
+    CLOSE EXPENSE-FILE.
+    IF END-OF-EXPENSE-FILE
+        PERFORM CLEAR-CHECKPOINT THRU CLEAR-CHECKPOINT-EXIT
+    ELSE
+        PERFORM SAVE-CHECKPOINT THRU SAVE-CHECKPOINT-EXIT
+        DISPLAY "BATCH EXCEEDS MAX-ENTRIES (" MAX-ENTRIES ") - "
+            ENTRY-COUNT " ENTRIES LOADED, RECORDS STILL UNREAD IN "
+            "EXPENSES.DAT"
+        DISPLAY "CHECKPOINT SAVED - CANNOT RESUME AT THE CURRENT "
+            "CAPACITY, INCREASE MAX-ENTRIES AND RERUN TO CONTINUE "
+            "LOADING THE REMAINING RECORDS"
+    END-IF.
+    IF BAD-COUNT > ZERO
+        DISPLAY BAD-COUNT " INVALID RECORD(S) REJECTED OUT OF "
+            RECORD-COUNT " READ"
+    END-IF.
+    PERFORM SORT-ENTRIES.
+    PERFORM FIND-PAIR THRU FIND-PAIR-EXIT.
+    IF NOT PAIR-FOUND
+        DISPLAY "NO MATCHING PAIR FOUND IN " ENTRY-COUNT " ENTRIES"
+    END-IF.
+    PERFORM FIND-TRIPLE THRU FIND-TRIPLE-EXIT.
+    IF NOT TRIPLE-FOUND
+        DISPLAY "NO MATCHING TRIPLE FOUND IN " ENTRY-COUNT " ENTRIES"
+    END-IF.
+    PERFORM WRITE-AUDIT-LOG THRU WRITE-AUDIT-LOG-EXIT.
+    STOP RUN.
+
+SORT-ENTRIES.
+    IF ENTRY-COUNT > 1
+        SORT ARRAY-ENTRY ASCENDING KEY A
+    END-IF.
+
+FIND-PAIR.
+    IF ENTRY-COUNT < 2
+        GO TO FIND-PAIR-EXIT
+    END-IF.
+    MOVE 1 TO LO
+    MOVE ENTRY-COUNT TO HI
+    PERFORM UNTIL LO >= HI OR PAIR-FOUND
+        COMPUTE PAIR-SUM = A(LO) + A(HI)
+        EVALUATE TRUE
+            WHEN PAIR-SUM = TARGET-SUM
+                MULTIPLY A(LO) BY A(HI) GIVING ANSWER
+                MOVE A-ORIG-POS(LO) TO AUDIT-PAIR-I
+                MOVE A-ORIG-POS(HI) TO AUDIT-PAIR-J
+                MOVE ANSWER TO AUDIT-PAIR-ANSWER
+                DISPLAY "PAIR MATCH - ENTRY AT RECORD " AUDIT-PAIR-I
+                    ": " A(LO) ", ENTRY AT RECORD " AUDIT-PAIR-J
+                    ": " A(HI) ", TARGET SUM: " TARGET-SUM
+                    ", ANSWER: " ANSWER
+                SET PAIR-FOUND TO TRUE
+            WHEN PAIR-SUM < TARGET-SUM
+                ADD 1 TO LO
+            WHEN OTHER
+                SUBTRACT 1 FROM HI
+        END-EVALUATE
+    END-PERFORM.
+FIND-PAIR-EXIT.
+    EXIT.
+
+FIND-TRIPLE.
+    IF ENTRY-COUNT < 3
+        GO TO FIND-TRIPLE-EXIT
+    END-IF.
+    PERFORM VARYING I FROM 1 BY 1 UNTIL I > ENTRY-COUNT - 2 OR TRIPLE-FOUND
+        COMPUTE LO = I + 1
+        MOVE ENTRY-COUNT TO HI
+        PERFORM UNTIL LO >= HI OR TRIPLE-FOUND
+            COMPUTE TRIPLE-SUM = A(I) + A(LO) + A(HI)
+            EVALUATE TRUE
+                WHEN TRIPLE-SUM = TARGET-SUM
+                    COMPUTE TRIPLE-ANSWER = A(I) * A(LO) * A(HI)
+                    MOVE A-ORIG-POS(I) TO AUDIT-TRIPLE-I
+                    MOVE A-ORIG-POS(LO) TO AUDIT-TRIPLE-J
+                    MOVE A-ORIG-POS(HI) TO AUDIT-TRIPLE-K
+                    MOVE TRIPLE-ANSWER TO AUDIT-TRIPLE-ANSWER
+                    DISPLAY "TRIPLE MATCH - ENTRY AT RECORD "
+                        AUDIT-TRIPLE-I ": " A(I)
+                        ", ENTRY AT RECORD " AUDIT-TRIPLE-J ": " A(LO)
+                        ", ENTRY AT RECORD " AUDIT-TRIPLE-K ": " A(HI)
+                        ", TARGET SUM: " TARGET-SUM
+                        ", ANSWER: " TRIPLE-ANSWER
+                    SET TRIPLE-FOUND TO TRUE
+                WHEN TRIPLE-SUM < TARGET-SUM
+                    ADD 1 TO LO
+                WHEN OTHER
+                    SUBTRACT 1 FROM HI
+            END-EVALUATE
+        END-PERFORM
+    END-PERFORM.
+FIND-TRIPLE-EXIT.
+    EXIT.
+
+LOAD-CHECKPOINT.
+    OPEN INPUT CHECKPOINT-FILE
+    IF CHECKPOINT-STATUS NOT = "00"
+        GO TO LOAD-CHECKPOINT-EXIT
+    END-IF.
+    READ CHECKPOINT-FILE INTO CHECKPOINT-LINE
+        AT END
+            CLOSE CHECKPOINT-FILE
+            GO TO LOAD-CHECKPOINT-EXIT
+    END-READ
+    MOVE CKPT-RECORD-COUNT TO RECORD-COUNT
+    MOVE CKPT-ENTRY-COUNT TO ENTRY-COUNT
+    MOVE CKPT-BAD-COUNT TO BAD-COUNT
+    IF ENTRY-COUNT > ZERO
+        PERFORM VARYING CKPT-IDX FROM 1 BY 1 UNTIL CKPT-IDX > ENTRY-COUNT
+            READ CHECKPOINT-FILE INTO CHECKPOINT-LINE
+                AT END EXIT PERFORM
+            END-READ
+            MOVE CKPT-VALUE TO A(CKPT-IDX)
+            MOVE CKPT-ORIG-POS TO A-ORIG-POS(CKPT-IDX)
         END-PERFORM
+    END-IF
+    CLOSE CHECKPOINT-FILE
+    DISPLAY "RESUMING FROM CHECKPOINT - " ENTRY-COUNT
+        " ENTRIES ALREADY LOADED, " RECORD-COUNT " RECORDS READ".
+LOAD-CHECKPOINT-EXIT.
+    EXIT.
+
+SKIP-LOADED-RECORDS.
+    IF RECORD-COUNT = ZERO
+        GO TO SKIP-LOADED-RECORDS-EXIT
+    END-IF.
+    PERFORM VARYING SKIP-COUNT FROM 1 BY 1 UNTIL SKIP-COUNT > RECORD-COUNT
+        READ EXPENSE-FILE INTO INP
+            AT END SET END-OF-EXPENSE-FILE TO TRUE
+        END-READ
+        IF END-OF-EXPENSE-FILE
+            EXIT PERFORM
+        END-IF
     END-PERFORM.
+SKIP-LOADED-RECORDS-EXIT.
+    EXIT.
+
+SAVE-CHECKPOINT.
+    OPEN OUTPUT CHECKPOINT-FILE
+    IF CHECKPOINT-STATUS NOT = "00"
+        DISPLAY "WARNING: UNABLE TO WRITE CHECKPOINT, STATUS = "
+            CHECKPOINT-STATUS
+        GO TO SAVE-CHECKPOINT-EXIT
+    END-IF.
+    MOVE SPACES TO CHECKPOINT-LINE
+    MOVE RECORD-COUNT TO CKPT-RECORD-COUNT
+    MOVE ENTRY-COUNT TO CKPT-ENTRY-COUNT
+    MOVE BAD-COUNT TO CKPT-BAD-COUNT
+    WRITE CHECKPOINT-RECORD FROM CHECKPOINT-LINE
+    PERFORM VARYING CKPT-IDX FROM 1 BY 1 UNTIL CKPT-IDX > ENTRY-COUNT
+        MOVE SPACES TO CHECKPOINT-LINE
+        MOVE A(CKPT-IDX) TO CKPT-VALUE
+        MOVE A-ORIG-POS(CKPT-IDX) TO CKPT-ORIG-POS
+        WRITE CHECKPOINT-RECORD FROM CHECKPOINT-LINE
+    END-PERFORM
+    CLOSE CHECKPOINT-FILE.
+SAVE-CHECKPOINT-EXIT.
+    EXIT.
+
+CLEAR-CHECKPOINT.
+    OPEN OUTPUT CHECKPOINT-FILE
+    IF CHECKPOINT-STATUS NOT = "00"
+        DISPLAY "WARNING: UNABLE TO CLEAR CHECKPOINT, STATUS = "
+            CHECKPOINT-STATUS
+        GO TO CLEAR-CHECKPOINT-EXIT
+    END-IF.
+    CLOSE CHECKPOINT-FILE.
+CLEAR-CHECKPOINT-EXIT.
+    EXIT.
+
+WRITE-AUDIT-LOG.
+    ACCEPT RUN-DATE FROM DATE YYYYMMDD
+    ACCEPT RUN-TIME FROM TIME
+    IF PAIR-FOUND
+        STRING "PAIR " AUDIT-PAIR-I "/" AUDIT-PAIR-J
+            " ANSWER=" AUDIT-PAIR-ANSWER
+            DELIMITED BY SIZE INTO PAIR-RESULT
+    ELSE
+        MOVE "PAIR NONE" TO PAIR-RESULT
+    END-IF
+    IF TRIPLE-FOUND
+        STRING "TRIPLE " AUDIT-TRIPLE-I "/" AUDIT-TRIPLE-J
+            "/" AUDIT-TRIPLE-K " ANSWER=" AUDIT-TRIPLE-ANSWER
+            DELIMITED BY SIZE INTO TRIPLE-RESULT
+    ELSE
+        MOVE "TRIPLE NONE" TO TRIPLE-RESULT
+    END-IF
+    STRING RUN-DATE " " RUN-TIME
+        " EXPENSES.DAT ENTRIES=" ENTRY-COUNT
+        " REJECTED=" BAD-COUNT
+        " TARGET=" TARGET-SUM
+        " " PAIR-RESULT
+        " " TRIPLE-RESULT
+        DELIMITED BY SIZE INTO AUDIT-LINE
+    OPEN EXTEND AUDIT-FILE
+    IF AUDIT-STATUS NOT = "00"
+        OPEN OUTPUT AUDIT-FILE
+        IF AUDIT-STATUS NOT = "00"
+            DISPLAY "WARNING: UNABLE TO WRITE AUDIT LOG, STATUS = "
+                AUDIT-STATUS
+            GO TO WRITE-AUDIT-LOG-EXIT
+        END-IF
+    END-IF
+    WRITE AUDIT-RECORD FROM AUDIT-LINE
+    CLOSE AUDIT-FILE.
+WRITE-AUDIT-LOG-EXIT.
+    EXIT.
